@@ -1,15 +1,337 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-
-PROCEDURE DIVISION.
-    PERFORM PARA-1-2 UNTIL WS-AREA-1 >5
-    DISPLAY "PARA-3"
-    STOP RUN.
-PARA-1-2 SECTION.
-    ADD 1 TO WS-AREA-1.
-    IF WS-AREA-1 <= 5
-        DISPLAY "PARA-2"
-    END-IF
-    . 
-
-This revised code uses a PERFORM UNTIL loop, eliminating the 'GO TO' statements.  It explicitly handles the condition WS-AREA-1 > 5, ensuring that the program executes as intended. The revised code is more structured, readable and maintainable.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    THRESHJB.
+       AUTHOR.        BATCH-MAINTENANCE.
+
+      *****************************************************
+      * THRESHJB drives WS-AREA-1 toward an operator-set
+      * threshold, one transaction-driven cycle at a time,
+      * via the structured PERFORM UNTIL loop in PARA-1-2.
+      * Supporting control card, checkpoint/restart, audit
+      * trail, summary report and downstream extract are
+      * all built around that same loop.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+               ASSIGN TO "CTLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-KEY
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO "XTROUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY TRNREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+           COPY RPTREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDREC.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY XTRREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                   PIC 9(5) VALUE 0.
+       01  WS-AREA-2                   PIC 9(5) VALUE 0.
+
+       01  WS-THRESHOLD                PIC 9(5) VALUE 00005.
+
+       01  WS-RUN-MODE                 PIC X(4) VALUE "PROD".
+           88  WS-TEST-MODE            VALUE "TEST".
+
+       01  WS-CYCLE-COUNT              PIC 9(5) VALUE 0.
+       01  WS-REPOSITION-COUNT         PIC 9(5) VALUE 0.
+
+       01  WS-TRANS-EOF-SW             PIC X    VALUE "N".
+           88  WS-TRANS-EOF            VALUE "Y".
+
+       01  WS-ABEND-SW                 PIC X    VALUE "N".
+           88  WS-ABEND-OCCURRED       VALUE "Y".
+
+       01  WS-AUDIT-BRANCH             PIC X(8) VALUE SPACES.
+       01  WS-AUDIT-BEFORE             PIC 9(5) VALUE 0.
+
+       01  WS-JOB-ID                   PIC X(8) VALUE "THRESHJB".
+       01  WS-RUN-DATE                 PIC X(8) VALUE SPACES.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CONTROL-STATUS       PIC XX VALUE "00".
+           05  WS-TRANS-STATUS         PIC XX VALUE "00".
+           05  WS-REPORT-STATUS        PIC XX VALUE "00".
+           05  WS-CHKPT-STATUS         PIC XX VALUE "00".
+           05  WS-AUDIT-STATUS         PIC XX VALUE "00".
+           05  WS-EXTRACT-STATUS       PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+           PERFORM PARA-0-INIT
+           PERFORM PARA-0-VALIDATE
+           PERFORM PARA-1-2 UNTIL WS-AREA-1 > WS-THRESHOLD
+                               OR WS-TRANS-EOF
+           IF WS-AREA-1 > WS-THRESHOLD
+               IF NOT WS-TEST-MODE
+                   PERFORM PARA-9-EXTRACT
+               END-IF
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF NOT WS-TEST-MODE
+               PERFORM PARA-9-REPORT
+           END-IF
+           DISPLAY "PARA-3"
+           DISPLAY "WS-AREA-1 = " WS-AREA-1
+           DISPLAY "WS-AREA-2 = " WS-AREA-2
+           PERFORM PARA-9-TERM
+           STOP RUN.
+
+       PARA-0-INIT SECTION.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-THRESHOLD TO WS-THRESHOLD
+                       MOVE CTL-RUN-MODE  TO WS-RUN-MODE
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "THRESHJB WARNING - CONTROL-FILE OPEN FAILED, "
+                       "STATUS = " WS-CONTROL-STATUS
+               DISPLAY "THRESHJB WARNING - DEFAULTING TO "
+                       "WS-THRESHOLD = " WS-THRESHOLD
+                       " WS-RUN-MODE = " WS-RUN-MODE
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "THRESHJB ABEND - CHECKPOINT-FILE OPEN FAILED, "
+                       "STATUS = " WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "CHKPT001" TO CHK-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CHK-AREA-1     TO WS-AREA-1
+                   MOVE CHK-AREA-2     TO WS-AREA-2
+                   MOVE CHK-CYCLE-CNT  TO WS-CYCLE-COUNT
+           END-READ
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "THRESHJB ABEND - TRANS-FILE OPEN FAILED, "
+                       "STATUS = " WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND-OCCURRED TO TRUE
+               PERFORM PARA-9-TERM
+               STOP RUN
+           END-IF
+
+           PERFORM PARA-0-REPOSITION
+
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "THRESHJB ABEND - AUDIT-FILE OPEN FAILED, "
+                       "STATUS = " WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND-OCCURRED TO TRUE
+               PERFORM PARA-9-TERM
+               STOP RUN
+           END-IF
+
+           IF NOT WS-TEST-MODE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   DISPLAY "THRESHJB ABEND - REPORT-FILE OPEN FAILED, "
+                           "STATUS = " WS-REPORT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABEND-OCCURRED TO TRUE
+                   PERFORM PARA-9-TERM
+                   STOP RUN
+               END-IF
+
+               OPEN OUTPUT EXTRACT-FILE
+               IF WS-EXTRACT-STATUS NOT = "00"
+                   DISPLAY "THRESHJB ABEND - EXTRACT-FILE OPEN FAILED, "
+                           "STATUS = " WS-EXTRACT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABEND-OCCURRED TO TRUE
+                   PERFORM PARA-9-TERM
+                   STOP RUN
+               END-IF
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           .
+
+      *****************************************************
+      * PARA-0-REPOSITION - on a checkpoint restart,
+      * WS-CYCLE-COUNT (restored from CHK-CYCLE-CNT) is the
+      * number of TRANS-FILE records already consumed and
+      * reflected in the restored WS-AREA-1/WS-AREA-2, so
+      * that many records are read and discarded here before
+      * the PERFORM UNTIL loop resumes - otherwise a restart
+      * would re-add those same transactions a second time.
+      * On a fresh run WS-CYCLE-COUNT is still 0 and this is
+      * a no-op.
+      *****************************************************
+       PARA-0-REPOSITION SECTION.
+           IF WS-CYCLE-COUNT > 0
+               PERFORM PARA-0-REPOSITION-1
+                   UNTIL WS-REPOSITION-COUNT >= WS-CYCLE-COUNT
+                      OR WS-TRANS-EOF
+           END-IF
+           .
+
+       PARA-0-REPOSITION-1 SECTION.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REPOSITION-COUNT
+           END-READ
+           .
+
+       PARA-0-VALIDATE SECTION.
+           IF WS-AREA-1 NOT NUMERIC
+              OR WS-AREA-2 NOT NUMERIC
+               DISPLAY "THRESHJB ABEND - WS-AREA-1/WS-AREA-2 "
+                       "FAILED VALIDATION"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND-OCCURRED TO TRUE
+               PERFORM PARA-9-TERM
+               STOP RUN
+           END-IF
+           .
+
+       PARA-1-2 SECTION.
+           MOVE WS-AREA-1 TO WS-AUDIT-BEFORE
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+                   MOVE "EOF"    TO WS-AUDIT-BRANCH
+               NOT AT END
+                   ADD TRN-AMOUNT TO WS-AREA-1
+                       ON SIZE ERROR
+                           DISPLAY "THRESHJB ABEND - TRN-AMOUNT "
+                                   "OVERFLOWED WS-AREA-1"
+                           MOVE 16 TO RETURN-CODE
+                           SET WS-ABEND-OCCURRED TO TRUE
+                           PERFORM PARA-9-TERM
+                           STOP RUN
+                   END-ADD
+                   ADD 1 TO WS-CYCLE-COUNT
+                   IF WS-AREA-1 <= WS-THRESHOLD
+                       DISPLAY "PARA-2"
+                       ADD 1 TO WS-AREA-2
+                       MOVE "PARA-2"  TO WS-AUDIT-BRANCH
+                   ELSE
+                       MOVE "TRIPPED" TO WS-AUDIT-BRANCH
+                   END-IF
+           END-READ
+           PERFORM PARA-9-AUDIT
+           IF NOT WS-TRANS-EOF AND NOT WS-TEST-MODE
+                        AND WS-AREA-1 <= WS-THRESHOLD
+               PERFORM PARA-9-CHECKPOINT
+           END-IF
+           .
+
+       PARA-9-AUDIT SECTION.
+           MOVE FUNCTION CURRENT-DATE      TO AUD-TIMESTAMP
+           MOVE WS-AUDIT-BEFORE            TO AUD-BEFORE-AREA-1
+           MOVE WS-AREA-1                  TO AUD-AFTER-AREA-1
+           MOVE WS-AUDIT-BRANCH            TO AUD-BRANCH
+           WRITE AUD-RECORD
+           .
+
+       PARA-9-CHECKPOINT SECTION.
+           MOVE "CHKPT001"     TO CHK-KEY
+           MOVE WS-AREA-1      TO CHK-AREA-1
+           MOVE WS-AREA-2      TO CHK-AREA-2
+           MOVE WS-CYCLE-COUNT TO CHK-CYCLE-CNT
+           REWRITE CHK-RECORD
+               INVALID KEY
+                   WRITE CHK-RECORD
+           END-REWRITE
+           .
+
+       PARA-9-REPORT SECTION.
+           MOVE WS-JOB-ID      TO RPT-JOB-NAME
+           MOVE WS-RUN-DATE    TO RPT-RUN-DATE
+           MOVE WS-CYCLE-COUNT TO RPT-CYCLE-COUNT
+           MOVE WS-AREA-1      TO RPT-FINAL-AREA-1
+           MOVE WS-AREA-2      TO RPT-FINAL-AREA-2
+           WRITE RPT-RECORD
+           .
+
+       PARA-9-EXTRACT SECTION.
+           MOVE WS-JOB-ID   TO XTR-JOB-ID
+           MOVE WS-RUN-DATE TO XTR-RUN-DATE
+           MOVE WS-AREA-1   TO XTR-FINAL-AREA-1
+           WRITE XTR-RECORD
+           .
+
+       PARA-9-TERM SECTION.
+           IF NOT WS-ABEND-OCCURRED AND NOT WS-TEST-MODE
+               MOVE "CHKPT001" TO CHK-KEY
+               DELETE CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+           END-IF
+           CLOSE TRANS-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE
+           IF NOT WS-TEST-MODE
+               CLOSE REPORT-FILE
+               CLOSE EXTRACT-FILE
+           END-IF
+           .
