@@ -0,0 +1,9 @@
+      *****************************************************
+      * AUDREC - audit trail record, one per PARA-1-2 pass
+      *****************************************************
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  AUD-BEFORE-AREA-1       PIC 9(5).
+           05  AUD-AFTER-AREA-1        PIC 9(5).
+           05  AUD-BRANCH              PIC X(8).
+           05  FILLER                  PIC X(21).
