@@ -0,0 +1,14 @@
+      *****************************************************
+      * CHKREC - checkpoint record for PARA-1-2 restart.
+      * CHK-CYCLE-CNT doubles as the count of TRANS-FILE
+      * records already consumed - on restart PARA-0-INIT
+      * reads and discards that many TRANS-FILE records
+      * before resuming the loop, so completed cycles are
+      * not re-applied to CHK-AREA-1/CHK-AREA-2.
+      *****************************************************
+       01  CHK-RECORD.
+           05  CHK-KEY                 PIC X(8).
+           05  CHK-AREA-1              PIC 9(5).
+           05  CHK-AREA-2              PIC 9(5).
+           05  CHK-CYCLE-CNT           PIC 9(5).
+           05  FILLER                  PIC X(54).
