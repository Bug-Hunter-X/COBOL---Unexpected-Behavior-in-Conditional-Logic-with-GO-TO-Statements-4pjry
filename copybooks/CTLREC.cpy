@@ -0,0 +1,10 @@
+      *****************************************************
+      * CTLREC - control card layout for THRESHJB
+      * Carries the operator-adjustable threshold and the
+      * run mode (PROD/TEST) so they do not have to be
+      * recompiled into the program.
+      *****************************************************
+       01  CTL-RECORD.
+           05  CTL-THRESHOLD           PIC 9(5).
+           05  CTL-RUN-MODE            PIC X(4).
+           05  FILLER                  PIC X(63).
