@@ -0,0 +1,10 @@
+      *****************************************************
+      * RPTREC - end-of-run summary report record
+      *****************************************************
+       01  RPT-RECORD.
+           05  RPT-JOB-NAME            PIC X(8).
+           05  RPT-RUN-DATE            PIC X(8).
+           05  RPT-CYCLE-COUNT         PIC 9(5).
+           05  RPT-FINAL-AREA-1        PIC 9(5).
+           05  RPT-FINAL-AREA-2        PIC 9(5).
+           05  FILLER                  PIC X(49).
