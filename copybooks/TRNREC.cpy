@@ -0,0 +1,8 @@
+      *****************************************************
+      * TRNREC - transaction record layout for THRESHJB
+      * One amount per cycle, added to WS-AREA-1 in place
+      * of the old fixed ADD 1.
+      *****************************************************
+       01  TRN-RECORD.
+           05  TRN-AMOUNT              PIC 9(5).
+           05  FILLER                  PIC X(75).
