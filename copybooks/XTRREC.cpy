@@ -0,0 +1,9 @@
+      *****************************************************
+      * XTRREC - downstream interface record, written when
+      * the PARA-1-2 loop ends because the threshold tripped
+      *****************************************************
+       01  XTR-RECORD.
+           05  XTR-JOB-ID              PIC X(8).
+           05  XTR-RUN-DATE            PIC X(8).
+           05  XTR-FINAL-AREA-1        PIC 9(5).
+           05  FILLER                  PIC X(46).
