@@ -0,0 +1,32 @@
+//THRSETUP JOB (ACCTNO),'THRESHJB ONE-TIME SETUP',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* One-time setup for THRESHJB (see jcl/THRESHJB.jcl). Defines the
+//* VSAM KSDS backing the CHKPT DD used by THRESHJB's checkpoint
+//* /restart logic, plus the GDG bases backing the RPTOUT and XTROUT
+//* DDs so nightly reruns catalog a new generation instead of
+//* colliding with a still-cataloged prior-night dataset name. Run
+//* this once before THRESHJB's first execution; do not resubmit
+//* against an already-defined cluster or GDG base.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.THRESHJB.CHKPT)          -
+         INDEXED                                      -
+         KEYS(8 0)                                     -
+         RECORDSIZE(77 77)                             -
+         RECORDS(10 5)                                 -
+         FREESPACE(10 10)                              -
+         SHAREOPTIONS(2 3))                            -
+         DATA  (NAME(PROD.THRESHJB.CHKPT.DATA))        -
+         INDEX (NAME(PROD.THRESHJB.CHKPT.INDEX))
+  DEFINE GDG   (NAME(PROD.THRESHJB.REPORT)            -
+         LIMIT(31)                                     -
+         SCRATCH                                       -
+         NOEMPTY)
+  DEFINE GDG   (NAME(PROD.THRESHJB.XTRACT)            -
+         LIMIT(31)                                     -
+         SCRATCH                                       -
+         NOEMPTY)
+/*
