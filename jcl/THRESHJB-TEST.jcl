@@ -0,0 +1,32 @@
+//THRSHTST JOB (ACCTNO),'THRESHJB TEST RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Test-mode invocation of THRESHJB, for trying a new WS-THRESHOLD
+//* control card before it goes into jcl/THRESHJB.jcl's nightly
+//* production run. CTLIN below must carry RUN-MODE = TEST so
+//* PARA-0-INIT sets WS-TEST-MODE and PARA-1-2/the main paragraph
+//* skip the summary report, checkpoint rewrite and downstream
+//* extract.
+//*
+//* RPTOUT and XTROUT are DD DUMMY here rather than real GDG
+//* generations of PROD.THRESHJB.REPORT/XTRACT. The program already
+//* skips OPENing those DDs in TEST mode, but that OPEN guard by
+//* itself does not stop a generation from being catalogued - GDG
+//* DISP=(NEW,CATLG,DELETE) processing happens at DD deallocation
+//* based on how the step ends, independent of whether the program
+//* ever issues an OPEN against it. DUMMY is what actually keeps a
+//* test run from burning a LIMIT(31) generation slot and leaving a
+//* throwaway entry in the production dataset chain.
+//*
+//STEP010  EXEC PGM=THRESHJB
+//STEPLIB  DD   DSN=PROD.THRESHJB.LOADLIB,DISP=SHR
+//CTLIN    DD   DSN=PROD.THRESHJB.CTLCARDS.TEST,DISP=SHR
+//TRANSIN  DD   DSN=PROD.THRESHJB.TRANSACT,DISP=SHR
+//RPTOUT   DD   DUMMY
+//CHKPT    DD   DSN=PROD.THRESHJB.CHKPT,DISP=SHR
+//AUDITOUT DD   DSN=PROD.THRESHJB.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60)
+//XTROUT   DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
