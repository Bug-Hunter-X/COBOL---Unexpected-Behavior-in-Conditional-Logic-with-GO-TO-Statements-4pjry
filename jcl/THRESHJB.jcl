@@ -0,0 +1,66 @@
+//THRESHJB JOB (ACCTNO),'THRESHOLD RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Batch step for THRESHJB. PARA-1-2's PERFORM UNTIL loop sets
+//* RETURN-CODE 4 when it stops because WS-AREA-1 tripped the
+//* threshold, and RETURN-CODE 8 when it stops for any other
+//* reason (transaction file end-of-file before the threshold
+//* is reached). RETURN-CODE 16 is set by six separate abend checks -
+//* the validation check in PARA-0-VALIDATE, a failed OPEN of
+//* TRANS-FILE, AUDIT-FILE, REPORT-FILE, EXTRACT-FILE or
+//* CHECKPOINT-FILE in PARA-0-INIT (all at startup), or a TRN-AMOUNT
+//* overflow on the ADD in PARA-1-2 (a mid-loop event, not startup) -
+//* so RC=16 means "see SYSOUT for which one" rather than pointing at
+//* any single check. COND= on later steps can branch on RC the same
+//* way any other batch step is chained.
+//*
+//* Prerequisite: PROD.THRESHJB.CHKPT is a VSAM KSDS (keyed on the
+//* 8-byte CHK-KEY) and must already be defined before STEP010's
+//* first run - the program has no create-if-missing logic for any
+//* DD, so OPEN I-O against a CHKPT DD that does not yet exist just
+//* fails the open and abends the step with RC=16. Run
+//* jcl/THRESHJB-SETUP.jcl (IDCAMS DEFINE CLUSTER) once, ahead of the
+//* first execution of this member, to create it.
+//*
+//* RPTOUT and XTROUT are GDG relative generations, not fixed dataset
+//* names, so each night's run catalogs a new generation instead of
+//* colliding with last night's still-cataloged output. The GDG bases
+//* (PROD.THRESHJB.REPORT and PROD.THRESHJB.XTRACT) are one-time
+//* IDCAMS DEFINE GDG prerequisites, alongside the CHKPT cluster, in
+//* jcl/THRESHJB-SETUP.jcl. This member is the production run - for a
+//* TEST-mode run (trying a new threshold before committing it here),
+//* use jcl/THRESHJB-TEST.jcl instead, which DUMMYs RPTOUT/XTROUT so
+//* the run doesn't catalog a throwaway generation of either.
+//*
+//STEP010  EXEC PGM=THRESHJB
+//STEPLIB  DD   DSN=PROD.THRESHJB.LOADLIB,DISP=SHR
+//CTLIN    DD   DSN=PROD.THRESHJB.CTLCARDS,DISP=SHR
+//TRANSIN  DD   DSN=PROD.THRESHJB.TRANSACT,DISP=SHR
+//RPTOUT   DD   DSN=PROD.THRESHJB.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHKPT    DD   DSN=PROD.THRESHJB.CHKPT,DISP=SHR
+//AUDITOUT DD   DSN=PROD.THRESHJB.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60)
+//XTROUT   DD   DSN=PROD.THRESHJB.XTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2)),
+//             DCB=(RECFM=FB,LRECL=67)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Example of a downstream step only running when the loop
+//* actually tripped the threshold (RC=4). COND=(4,NE,STEP010)
+//* bypasses STEP020 unless STEP010's RC is exactly 4 - COND
+//* skips the step when the tested relation is TRUE, so NE is
+//* what pins this to the single RC=4 outcome. XTRIN reads
+//* generation (0), i.e. the one STEP010 just created, since GDG
+//* relative numbering re-zeroes to the newest generation as soon
+//* as STEP010's CATLG disposition takes effect.
+//*
+//STEP020  EXEC PGM=THRDWNST,COND=(4,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.THRESHJB.LOADLIB,DISP=SHR
+//XTRIN    DD   DSN=PROD.THRESHJB.XTRACT(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
